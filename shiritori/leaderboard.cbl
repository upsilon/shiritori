@@ -0,0 +1,177 @@
+       IDENTIFICATION           DIVISION.
+       PROGRAM-ID.      LEADERBOARD.
+       ENVIRONMENT              DIVISION.
+       INPUT-OUTPUT             SECTION.
+       FILE-CONTROL.
+        SELECT OPTIONAL S-FILE ASSIGN TO "G:\COBOL\SHIRITORI.TXT"
+          ORGANIZATION IS RELATIVE
+          ACCESS MODE  IS DYNAMIC
+          RELATIVE KEY IS W-NUM.
+       DATA                     DIVISION.
+       FILE                     SECTION.
+       FD S-FILE.
+       COPY "S-FILE.CBF".
+       WORKING-STORAGE          SECTION.
+       01 EOF-FLG       PIC X VALUE LOW-VALUE.
+        88 EOF                VALUE HIGH-VALUE.
+
+       01 W-NUM         PIC 9(07) VALUE 1.
+
+      * SHIRITORI.CBLと共有するテーブル定義
+       COPY "LOG-TBL.CBF".
+
+      * プレイヤーごとの集計テーブル
+      * (PL-CNTがPIC 9(04)のため、上限は9999人まで。
+      *  req 002の時と同じ理由で、実際には
+      *  まず届かない桁数まで広げてある)
+       01 PLAYER-TBL.
+           02 PL-CNT    PIC 9(04) VALUE 0.
+           02 PL        OCCURS 9999 INDEXED BY J K.
+             03 PL-NAME    PIC X(20).
+             03 PL-WORDS   PIC 9(05) VALUE 0.
+             03 PL-LONGEST PIC X(50).
+             03 PL-LONG-LEN PIC 9(02) VALUE 0.
+             03 PL-LAST    PIC X(50).
+       78 PLAYER-TBL-MAX VALUE 9999.
+
+      * SWAP-PLAYERの入れ替え用の退避領域
+      * (PL-CNT + 1はOCCURSの範囲外のため、
+      *  スクラッチとして使ってはいけない)
+       01 PL-SWAP.
+           02 PL-SWAP-NAME     PIC X(20).
+           02 PL-SWAP-WORDS    PIC 9(05).
+           02 PL-SWAP-LONGEST  PIC X(50).
+           02 PL-SWAP-LONG-LEN PIC 9(02).
+           02 PL-SWAP-LAST     PIC X(50).
+
+       01 WK-LEN        PIC 9(02).
+       01 WK-RANK       PIC 9(03).
+       01 WS-TALLY-OK   PIC X VALUE "Y".
+       01 WS-PLAYER-FULL-WARNED PIC X VALUE "N".
+       PROCEDURE                DIVISION.
+       MAIN.
+           PERFORM INIT
+           OPEN INPUT S-FILE
+           PERFORM F-READ
+           CLOSE S-FILE
+
+           PERFORM TALLY-PLAYERS
+           PERFORM RANK-PLAYERS
+           PERFORM PRINT-LEADERBOARD
+           STOP RUN.
+
+       INIT.
+           INITIALIZE LOG-TBL
+           MOVE 1 TO W-NUM
+           INITIALIZE PLAYER-TBL.
+
+       F-READ.
+      *     SHIRITORI.CBLのF-READと同じ読み方で
+      *     S-FILE全体を読む
+           MOVE LOW-VALUE TO EOF-FLG
+           PERFORM UNTIL EOF
+             READ S-FILE
+               INVALID KEY  SET EOF TO TRUE
+               NOT INVALID KEY
+                 IF W-NUM >= LOG-TBL-MAX THEN
+                   DISPLAY "!! 記録できる語数が"
+                       WITH NO ADVANCING
+                   DISPLAY LOG-TBL-MAX
+                       WITH NO ADVANCING
+                   DISPLAY "語の上限に達しているため"
+                       WITH NO ADVANCING
+                   DISPLAY "それ以降は読み込みません。"
+                   SET EOF TO TRUE
+                 ELSE
+                   MOVE S-WORD TO L-WORD(W-NUM)
+                   MOVE S-NAME TO L-NAME(W-NUM)
+                   ADD 1 TO W-NUM
+                 END-IF
+             END-READ
+           END-PERFORM.
+
+       TALLY-PLAYERS.
+      *     1件ずつL-NAMEで集計先のPLAYER-TBLを探し、
+      *     無ければ追加する
+           IF W-NUM = 1 THEN
+             EXIT PARAGRAPH
+           END-IF
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I = W-NUM
+             PERFORM FIND-OR-ADD-PLAYER
+             IF WS-TALLY-OK = "Y" THEN
+               ADD 1 TO PL-WORDS(J)
+               MOVE L-WORD(I) TO PL-LAST(J)
+
+               MOVE 0 TO WK-LEN
+               INSPECT L-WORD(I) TALLYING WK-LEN
+                 FOR CHARACTERS BEFORE INITIAL SPACE
+               IF WK-LEN > PL-LONG-LEN(J) THEN
+                 MOVE L-WORD(I)  TO PL-LONGEST(J)
+                 MOVE WK-LEN     TO PL-LONG-LEN(J)
+               END-IF
+             END-IF
+           END-PERFORM.
+
+       FIND-OR-ADD-PLAYER.
+      *     PLAYER-TBL中にL-NAME(I)と同じ名前を探し、
+      *     見つからなければ末尾に追加する
+           MOVE "Y" TO WS-TALLY-OK
+           SET J TO 1
+           SEARCH PL
+             AT END
+               IF PL-CNT >= PLAYER-TBL-MAX THEN
+                 MOVE "N" TO WS-TALLY-OK
+                 IF WS-PLAYER-FULL-WARNED = "N" THEN
+                   DISPLAY "!! 集計できる人数が"
+                       WITH NO ADVANCING
+                   DISPLAY PLAYER-TBL-MAX
+                       WITH NO ADVANCING
+                   DISPLAY "人の上限に達しました。"
+                   MOVE "Y" TO WS-PLAYER-FULL-WARNED
+                 END-IF
+               ELSE
+                 ADD 1 TO PL-CNT
+                 SET J TO PL-CNT
+                 MOVE L-NAME(I) TO PL-NAME(J)
+               END-IF
+             WHEN PL-NAME(J) = L-NAME(I)
+               CONTINUE
+           END-SEARCH.
+
+       RANK-PLAYERS.
+      *     単語数の多い順に
+      *     単純選択ソートで並べ替える
+           IF PL-CNT < 2 THEN
+             EXIT PARAGRAPH
+           END-IF
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J = PL-CNT
+             SET K TO J
+             PERFORM VARYING I FROM J BY 1 UNTIL I > PL-CNT
+               IF PL-WORDS(I) > PL-WORDS(K) THEN
+                 SET K TO I
+               END-IF
+             END-PERFORM
+             IF K NOT = J THEN
+               PERFORM SWAP-PLAYER
+             END-IF
+           END-PERFORM.
+
+       SWAP-PLAYER.
+           MOVE PL(J) TO PL-SWAP
+           MOVE PL(K) TO PL(J)
+           MOVE PL-SWAP TO PL(K).
+
+       PRINT-LEADERBOARD.
+           DISPLAY SPACE
+           DISPLAY "*** しりとり ランキング ***"
+           IF PL-CNT = 0 THEN
+             DISPLAY "まだ記録がありません。"
+             EXIT PARAGRAPH
+           END-IF
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > PL-CNT
+             COMPUTE WK-RANK = J
+             DISPLAY WK-RANK "位 " PL-NAME(J) " : "
+                 PL-WORDS(J) "語" WITH NO ADVANCING
+             DISPLAY "  最長「" PL-LONGEST(J) "」" WITH NO ADVANCING
+             DISPLAY "  最後「" PL-LAST(J) "」"
+           END-PERFORM.
