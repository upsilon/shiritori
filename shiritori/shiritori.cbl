@@ -10,6 +10,24 @@
        
         SELECT ALLOW-LIST ASSIGN "..\04 SHIRITORI_COMMON\ALLOW-LIST.TXT"
           ORGANIZATION LINE SEQUENTIAL.
+
+      *    RESETコマンドで、それまでのS-FILEを
+      *    退避させるためのファイル
+        SELECT ARCHIVE-FILE ASSIGN TO DYNAMIC WS-ARCHIVE-PATH
+          ORGANIZATION LINE SEQUENTIAL.
+
+      *    お題(テーマ)ごとに切り替える単語辞書
+        SELECT OPTIONAL TOPIC-DICT ASSIGN TO DYNAMIC WS-DICT-PATH
+          ORGANIZATION LINE SEQUENTIAL.
+
+      *    プレイヤーごとの永続的な成績を保持するファイル
+        SELECT OPTIONAL PLAYER-FILE ASSIGN TO "G:\COBOL\PLAYERS.DAT"
+          ORGANIZATION LINE SEQUENTIAL.
+
+      *    選ばれたお題(テーマ)をS-FILEを共有する
+      *    全プレイヤーに揃えるためのマーカーファイル
+        SELECT OPTIONAL TOPIC-MARKER ASSIGN TO "G:\COBOL\TOPIC.DAT"
+          ORGANIZATION LINE SEQUENTIAL.
        DATA                     DIVISION.
        FILE                     SECTION.
        FD S-FILE.
@@ -17,6 +35,18 @@
 
        FD ALLOW-LIST.
        COPY "ALLOW-LIST.CBF".
+
+       FD ARCHIVE-FILE.
+       COPY "ARCHIVE-REC.CBF".
+
+       FD TOPIC-DICT.
+       COPY "TOPIC-DICT.CBF".
+
+       FD PLAYER-FILE.
+       COPY "PLAYER-REC.CBF".
+
+       FD TOPIC-MARKER.
+       COPY "TOPIC-MARKER.CBF".
        WORKING-STORAGE          SECTION.
        01 IN-STR        PIC X(50).
        01 MY-NAME       PIC X(20).
@@ -29,56 +59,136 @@
        01 ERR-FLG       PIC X VALUE LOW-VALUE.
         88 ERR                VALUE HIGH-VALUE.
        
-       01 W-NUM         PIC 9(04) VALUE 1.
+      * 1万語を超えても壊れないよう、桁数を拡張してある
+       01 W-NUM         PIC 9(07) VALUE 1.
        
        01 R             PIC 9(02).
        
       * 文字列分割用のテーブル
+      * C は Character の C
        01 STR-TMP.
-           02 C         PIC X(02) OCCURS 25 INDEXED BY P. *> C は Character の C
+           02 C         PIC X(02) OCCURS 25 INDEXED BY P.
 
+      * C の次なので D
        01 STR-TMP2.
-           02 D         PIC X(02) OCCURS 25 INDEXED BY Q. *> C の次なので D
-       
-       01 LOG-TBL.
-           02 L         OCCURS 10000 INDEXED BY I. *>しりとりが1万語以上続くとおかしくなります(^^;
-             03 L-WORD  PIC X(50).
-             03 L-NAME  PIC X(20).
+           02 D         PIC X(02) OCCURS 25 INDEXED BY Q.
+
+      * LEADERBOARD.CBLと共有するテーブル定義
+       COPY "LOG-TBL.CBF".
 
+      * 使用可能なひらがな(A)と、
+      * 使用可能ではあるものの
+      * 語頭には使えない文字(B)
        01 ALLOW-TBL.
-           02 A         PIC X(02) OCCURS 100 INDEXED PA. *> 使用可能なひらがな
-           02 B         PIC X(02) OCCURS 100 INDEXED PB. *> 使用可能ではあるものの、語頭には使えない文字
+           02 A         PIC X(02) OCCURS 100 INDEXED PA.
+           02 B         PIC X(02) OCCURS 100 INDEXED PB.
+
+      * RESETコマンドで作る退避ファイルの名前
+       01 WS-DATE       PIC X(08).
+       01 WS-TIME       PIC X(08).
+       01 WS-ARCHIVE-PATH PIC X(80).
+
+      * END時の終了報告用
+       01 WS-START-DATE PIC X(08).
+       01 WS-START-TIME PIC X(08).
+       01 WS-END-DATE   PIC X(08).
+       01 WS-END-TIME   PIC X(08).
+       01 WS-TOTAL-WORDS PIC 9(07).
+       01 WS-PLAYER-CNT PIC 9(04).
+       01 WS-LONGEST    PIC X(50).
+       01 WS-LONGEST-LEN PIC 9(02).
+       01 WK-LEN        PIC 9(02).
+
+      * 終了報告で参加者数を数えるための一時テーブル
+      * (WS-PLAYER-CNTがPIC 9(04)のため、上限は9999人まで。
+      *  PM/PL/WORD-DICT-TBLと同じ理由で広げてある)
+       01 NAME-TBL.
+           02 NM        PIC X(20) OCCURS 9999 INDEXED BY M.
+       78 NAME-TBL-MAX VALUE 9999.
+       01 WS-NAME-TBL-FULL-WARNED PIC X VALUE "N".
+
+      * お題(テーマ)ごとの単語辞書
+       01 WS-TOPIC-SEL   PIC X(02).
+       01 WS-TOPIC-MODE  PIC X(01) VALUE "0".
+           88 TOPIC-NORMAL   VALUE "0".
+           88 TOPIC-FOOD     VALUE "1".
+           88 TOPIC-NOPROPER VALUE "2".
+       01 WS-DICT-PATH   PIC X(80).
+      * DICT-WORDのOCCURSと同じ上限(WS-DICT-CNTがPIC 9(04)のため)
+       78 TOPIC-DICT-MAX VALUE 9999.
+       01 WS-DICT-CNT    PIC 9(04) VALUE 0.
+       01 WORD-DICT-TBL.
+           02 DICT-WORD  PIC X(50) OCCURS 9999 INDEXED BY DW.
+
+      * WRITEが衝突した場合の再試行回数
+       78 WRITE-RETRY-MAX VALUE 5.
+       01 WS-RETRY-CNT   PIC 9(02) VALUE 0.
+
+      * PLAYER-MASTER-TBLのOCCURSと同じ上限(PM-CNTがPIC 9(04)のため)
+       78 PLAYER-MAX VALUE 9999.
+
+      * PLAYER-SAVE前に、自分の分の更新内容を
+      *   退避しておくための作業領域
+       01 WS-MY-JOIN-DATE    PIC X(08).
+       01 WS-MY-TOTAL-WORDS  PIC 9(07).
+       01 WS-MY-LONGEST-LEN  PIC 9(02).
+       01 WS-MY-LONGEST-WORD PIC X(50).
+       01 WS-MERGE-OK        PIC X VALUE "Y".
+
+      * プレイヤーごとの永続的な成績
+      * (PM-CNTがPIC 9(04)のため、上限は9999人まで。
+      *  req 002の時と同じ理由で、実際には
+      *  まず届かない桁数まで広げてある)
+       01 PLAYER-MASTER-TBL.
+           02 PM-CNT    PIC 9(04) VALUE 0.
+           02 PM        OCCURS 9999 INDEXED BY PMX.
+             03 PM-NAME         PIC X(20).
+             03 PM-JOIN-DATE    PIC X(08).
+             03 PM-TOTAL-WORDS  PIC 9(07).
+             03 PM-LONGEST-LEN  PIC 9(02).
+             03 PM-LONGEST-WORD PIC X(50).
        PROCEDURE                DIVISION.
        MAIN.
            PERFORM INIT
-           
+
            PERFORM INPUT-NAME
-           
+           PERFORM SELECT-TOPIC
+
            OPEN INPUT S-FILE
            PERFORM F-READ
            CLOSE S-FILE
            
            PERFORM INPUT-WORD
-           PERFORM UNTIL IN-STR = "END" OR "end" OR "おわり" OR "終わり"
-             IF IN-STR NOT = SPACE
-             THEN
-               PERFORM CHECK-WORD
-               
-               IF NOT ERR THEN
-                 OPEN I-O S-FILE
-                 PERFORM F-WRITE
-                 IF ERR THEN
-                   PERFORM F-READ
-                 END-IF
+           PERFORM UNTIL IN-STR = "END" OR "end"
+                                OR "おわり" OR "終わり"
+             EVALUATE TRUE
+               WHEN IN-STR = "UNDO" OR "undo"
+                 PERFORM UNDO-WORD
+               WHEN IN-STR = "RESET" OR "reset" OR "新規ゲーム"
+                 PERFORM RESET-GAME
+               WHEN IN-STR = "ALL" OR "all" OR "一覧"
+                 PERFORM DUMP-HISTORY
+               WHEN IN-STR = SPACE
+                 OPEN INPUT S-FILE
+                 PERFORM F-READ
                  CLOSE S-FILE
-               END-IF
-             ELSE
-               OPEN INPUT S-FILE
-               PERFORM F-READ
-               CLOSE S-FILE
-             END-IF
+               WHEN OTHER
+                 PERFORM CHECK-WORD
+
+                 IF NOT ERR THEN
+                   OPEN I-O S-FILE
+                   PERFORM F-WRITE-RETRY
+                   IF ERR THEN
+                     PERFORM F-READ
+                   ELSE
+                     PERFORM UPDATE-PLAYER-STATS
+                   END-IF
+                   CLOSE S-FILE
+                 END-IF
+             END-EVALUATE
              PERFORM INPUT-WORD
            END-PERFORM
+           PERFORM END-SUMMARY
            STOP RUN.
        
        INIT.
@@ -86,12 +196,17 @@
       * =                       初期化                          =
       * =========================================================
            INITIALIZE LOG-TBL
-           MOVE 1 TO W-NUM    *> W-NUMには常に、次に書き込む位置が入るようにする
-           PERFORM ALLOW-INIT.
+      *    W-NUMには常に、
+      *    次に書き込む位置が入るようにする
+           MOVE 1 TO W-NUM
+           PERFORM ALLOW-INIT
+           PERFORM PLAYER-INIT
+           ACCEPT WS-START-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-START-TIME FROM TIME.
        
        ALLOW-INIT.
       * =========================================================
-      * =              使用可能な文字一覧を読み込む             =
+      * =         使用可能な文字一覧を読み込む         =
       * =========================================================
            OPEN INPUT ALLOW-LIST
            READ ALLOW-LIST INTO ALLOW-TBL
@@ -102,14 +217,427 @@
            ACCEPT MY-NAME
            IF MY-NAME = SPACE THEN
              MOVE DEFAULT-NAME TO MY-NAME
-             DISPLAY "デフォルトの名前「" DEFAULT-NAME "」
-      -                                             "に設定されました。"
+             DISPLAY "デフォルトの名前「" DEFAULT-NAME "」"
+                 WITH NO ADVANCING
+             DISPLAY "に設定されました。"
+           END-IF
+           PERFORM PLAYER-LOOKUP.
+
+       PLAYER-INIT.
+      *> ＠ INIT、およびPLAYER-RELOAD-MERGEから呼ばれます
+      *> ---------------------------------------------------------
+      *> - 前回までのプレイヤー成績をPLAYER-FILEから
+      *> -   読み込んでおく
+      *> ---------------------------------------------------------
+           MOVE 0 TO PM-CNT
+           INITIALIZE PLAYER-MASTER-TBL
+           MOVE LOW-VALUE TO EOF-FLG
+           OPEN INPUT PLAYER-FILE
+           PERFORM UNTIL EOF
+             READ PLAYER-FILE
+               AT END SET EOF TO TRUE
+               NOT AT END
+                 IF PM-CNT >= PLAYER-MAX THEN
+                   DISPLAY "!! プレイヤー登録数が"
+                       WITH NO ADVANCING
+                   DISPLAY PLAYER-MAX
+                       WITH NO ADVANCING
+                   DISPLAY "人の上限に達しているため"
+                       WITH NO ADVANCING
+                   DISPLAY "それ以降は読み込みません。"
+                   SET EOF TO TRUE
+                 ELSE
+                   ADD 1 TO PM-CNT
+                   MOVE P-NAME         TO PM-NAME(PM-CNT)
+                   MOVE P-JOIN-DATE    TO PM-JOIN-DATE(PM-CNT)
+                   MOVE P-TOTAL-WORDS  TO PM-TOTAL-WORDS(PM-CNT)
+                   MOVE P-LONGEST-LEN  TO PM-LONGEST-LEN(PM-CNT)
+                   MOVE P-LONGEST-WORD TO PM-LONGEST-WORD(PM-CNT)
+                 END-IF
+             END-READ
+           END-PERFORM
+           CLOSE PLAYER-FILE.
+
+       PLAYER-SAVE.
+      *> ---------------------------------------------------------
+      *> - プレイヤー成績テーブルの内容を
+      *> -   PLAYER-FILEへ書き戻す
+      *> - その前に、他のプレイヤーが同時に更新したかも
+      *> -   しれない最新の内容を読み直してマージする
+      *> -   (PLAYER-FILEはS-FILEのような排他制御を
+      *> -    持たないため、読み直さずに丸ごと書き戻すと
+      *> -    他プレイヤーの更新を上書きしてしまう)
+      *> ---------------------------------------------------------
+           PERFORM PLAYER-RELOAD-MERGE
+           OPEN OUTPUT PLAYER-FILE
+           PERFORM VARYING PMX FROM 1 BY 1 UNTIL PMX > PM-CNT
+             MOVE PM-NAME(PMX)         TO P-NAME
+             MOVE PM-JOIN-DATE(PMX)    TO P-JOIN-DATE
+             MOVE PM-TOTAL-WORDS(PMX)  TO P-TOTAL-WORDS
+             MOVE PM-LONGEST-LEN(PMX)  TO P-LONGEST-LEN
+             MOVE PM-LONGEST-WORD(PMX) TO P-LONGEST-WORD
+             WRITE P-REC
+           END-PERFORM
+           CLOSE PLAYER-FILE.
+
+       PLAYER-RELOAD-MERGE.
+      *> ＠ PLAYER-SAVE内での処理です
+      *> ---------------------------------------------------------
+      *> - 自分(MY-NAME)の今回の更新内容を退避しておき、
+      *> -   PLAYER-FILEを読み直してPLAYER-MASTER-TBLを
+      *> -   最新化したうえで、自分の分だけ退避した
+      *> -   内容で上書きする
+      *> ---------------------------------------------------------
+           MOVE SPACE TO WS-MY-JOIN-DATE
+           MOVE 0     TO WS-MY-TOTAL-WORDS
+           MOVE 0     TO WS-MY-LONGEST-LEN
+           MOVE SPACE TO WS-MY-LONGEST-WORD
+
+           SET PMX TO 1
+           SEARCH PM
+             AT END CONTINUE
+             WHEN PM-NAME(PMX) = MY-NAME
+               MOVE PM-JOIN-DATE(PMX)    TO WS-MY-JOIN-DATE
+               MOVE PM-TOTAL-WORDS(PMX)  TO WS-MY-TOTAL-WORDS
+               MOVE PM-LONGEST-LEN(PMX)  TO WS-MY-LONGEST-LEN
+               MOVE PM-LONGEST-WORD(PMX) TO WS-MY-LONGEST-WORD
+           END-SEARCH
+
+           PERFORM PLAYER-INIT
+
+           MOVE "Y" TO WS-MERGE-OK
+           SET PMX TO 1
+           SEARCH PM
+             AT END
+               IF PM-CNT >= PLAYER-MAX THEN
+                 DISPLAY "!! プレイヤー登録数が"
+                     WITH NO ADVANCING
+                 DISPLAY PLAYER-MAX
+                     WITH NO ADVANCING
+                 DISPLAY "人の上限に達しているため"
+                     WITH NO ADVANCING
+                 DISPLAY "成績は記録されません。"
+                 MOVE "N" TO WS-MERGE-OK
+               ELSE
+                 ADD 1 TO PM-CNT
+                 SET PMX TO PM-CNT
+                 MOVE MY-NAME         TO PM-NAME(PMX)
+                 MOVE WS-MY-JOIN-DATE TO PM-JOIN-DATE(PMX)
+               END-IF
+             WHEN PM-NAME(PMX) = MY-NAME
+               CONTINUE
+           END-SEARCH
+           IF WS-MERGE-OK = "Y" THEN
+             MOVE WS-MY-TOTAL-WORDS  TO PM-TOTAL-WORDS(PMX)
+             MOVE WS-MY-LONGEST-LEN  TO PM-LONGEST-LEN(PMX)
+             MOVE WS-MY-LONGEST-WORD TO PM-LONGEST-WORD(PMX)
            END-IF.
 
+       PLAYER-LOOKUP.
+      *> ＠ INPUT-NAME内での処理です
+      *> ---------------------------------------------------------
+      *> - PLAYER-MASTER-TBLからMY-NAMEを探し、
+      *> -   居れば成績を表示し、居なければ
+      *> -   参加日を今日として新規登録する
+      *> ---------------------------------------------------------
+           SET PMX TO 1
+           SEARCH PM
+             AT END
+               IF PM-CNT >= PLAYER-MAX THEN
+                 DISPLAY "!! プレイヤー登録数が"
+                     WITH NO ADVANCING
+                 DISPLAY PLAYER-MAX
+                     WITH NO ADVANCING
+                 DISPLAY "人の上限に達しているため"
+                     WITH NO ADVANCING
+                 DISPLAY "成績は記録されません。"
+               ELSE
+                 ADD 1 TO PM-CNT
+                 SET PMX TO PM-CNT
+                 ACCEPT WS-DATE FROM DATE YYYYMMDD
+                 MOVE MY-NAME  TO PM-NAME(PMX)
+                 MOVE WS-DATE  TO PM-JOIN-DATE(PMX)
+                 MOVE 0        TO PM-TOTAL-WORDS(PMX)
+                 MOVE 0        TO PM-LONGEST-LEN(PMX)
+                 MOVE SPACE    TO PM-LONGEST-WORD(PMX)
+                 PERFORM PLAYER-SAVE
+                 DISPLAY "はじめまして、" MY-NAME
+                     WITH NO ADVANCING
+                 DISPLAY "さん。登録しました。"
+               END-IF
+             WHEN PM-NAME(PMX) = MY-NAME
+               DISPLAY "おかえりなさい、" WITH NO ADVANCING
+               DISPLAY MY-NAME WITH NO ADVANCING
+               DISPLAY "さん。"
+               DISPLAY "これまでの合計" WITH NO ADVANCING
+               DISPLAY PM-TOTAL-WORDS(PMX) WITH NO ADVANCING
+               DISPLAY "語、最長「" WITH NO ADVANCING
+               DISPLAY PM-LONGEST-WORD(PMX) "」"
+           END-SEARCH.
+
+       UPDATE-PLAYER-STATS.
+      *> ---------------------------------------------------------
+      *> - 単語を書き込めた時に、PLAYER-MASTER-TBLの
+      *> -   合計単語数と最長記録を更新してファイルへ
+      *> -   書き戻す
+      *> ---------------------------------------------------------
+           SET PMX TO 1
+           SEARCH PM
+             AT END CONTINUE
+             WHEN PM-NAME(PMX) = MY-NAME
+               ADD 1 TO PM-TOTAL-WORDS(PMX)
+               MOVE 0 TO WK-LEN
+               INSPECT IN-STR TALLYING WK-LEN
+                 FOR CHARACTERS BEFORE INITIAL SPACE
+               IF WK-LEN > PM-LONGEST-LEN(PMX) THEN
+                 MOVE IN-STR TO PM-LONGEST-WORD(PMX)
+                 MOVE WK-LEN TO PM-LONGEST-LEN(PMX)
+               END-IF
+               PERFORM PLAYER-SAVE
+           END-SEARCH.
+
+       SELECT-TOPIC.
+      *> ---------------------------------------------------------
+      *> - お題(テーマ)を選んでもらい、
+      *> -   使用する単語辞書を切り替える
+      *> - S-FILEは複数プロセスで共有されているため、
+      *> -   お題も各プロセス任せにせず、TOPIC-MARKERに
+      *> -   揃える。すでに誰かが選んでいれば、それに
+      *> -   揃えて聞き直さない
+      *> ---------------------------------------------------------
+           PERFORM READ-TOPIC-MARKER
+           IF NOT EOF THEN
+             MOVE TM-MODE      TO WS-TOPIC-MODE
+             MOVE TM-DICT-PATH TO WS-DICT-PATH
+             IF TOPIC-FOOD THEN
+               DISPLAY "*** このゲームは「たべものだけ」"
+                   WITH NO ADVANCING
+               DISPLAY "テーマで進行中です ***"
+             END-IF
+             IF TOPIC-NOPROPER THEN
+               DISPLAY "*** このゲームは「固有名詞禁止」"
+                   WITH NO ADVANCING
+               DISPLAY "テーマで進行中です ***"
+             END-IF
+             IF NOT TOPIC-NORMAL THEN
+               PERFORM TOPIC-DICT-INIT
+             END-IF
+             EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY SPACE
+           DISPLAY "テーマを選んでください。"
+           DISPLAY "1:通常  2:たべものだけ" WITH NO ADVANCING
+           DISPLAY "  3:固有名詞禁止"
+           ACCEPT WS-TOPIC-SEL
+
+           EVALUATE WS-TOPIC-SEL
+             WHEN "2"
+               MOVE "1" TO WS-TOPIC-MODE
+               MOVE "..\04 SHIRITORI_COMMON\FOOD-DICT.TXT"
+                   TO WS-DICT-PATH
+               PERFORM TOPIC-DICT-INIT
+             WHEN "3"
+               MOVE "2" TO WS-TOPIC-MODE
+               MOVE "..\04 SHIRITORI_COMMON\PROPER-NOUN-DICT.TXT"
+                   TO WS-DICT-PATH
+               PERFORM TOPIC-DICT-INIT
+             WHEN OTHER
+               MOVE "0" TO WS-TOPIC-MODE
+           END-EVALUATE
+
+           PERFORM WRITE-TOPIC-MARKER.
+
+       READ-TOPIC-MARKER.
+      *> ＠ SELECT-TOPIC内での処理です
+      *> ---------------------------------------------------------
+      *> - TOPIC-MARKERを読み、すでに誰かが選んだお題が
+      *> -   あればTM-RECに入れて返す
+      *> -   (無ければEOFがONのまま返る)
+      *> ---------------------------------------------------------
+           MOVE LOW-VALUE TO EOF-FLG
+           OPEN INPUT TOPIC-MARKER
+           READ TOPIC-MARKER
+             AT END SET EOF TO TRUE
+           END-READ
+           CLOSE TOPIC-MARKER.
+
+       WRITE-TOPIC-MARKER.
+      *> ＠ SELECT-TOPIC内での処理です
+      *> ---------------------------------------------------------
+      *> - 自分が選んだお題を、後から参加する
+      *> -   プレイヤーにも揃うようTOPIC-MARKERへ書く
+      *> - 書き込む直前にもう一度読み直し、自分が
+      *> -   選んでいる間に他の誰かが先に選んで
+      *> -   書き込んでいた場合は、そちらに合わせて
+      *> -   上書きしない
+      *> ---------------------------------------------------------
+           PERFORM READ-TOPIC-MARKER
+           IF NOT EOF THEN
+             MOVE TM-MODE      TO WS-TOPIC-MODE
+             MOVE TM-DICT-PATH TO WS-DICT-PATH
+             IF NOT TOPIC-NORMAL THEN
+               PERFORM TOPIC-DICT-INIT
+             END-IF
+             EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-TOPIC-MODE TO TM-MODE
+           MOVE WS-DICT-PATH  TO TM-DICT-PATH
+           OPEN OUTPUT TOPIC-MARKER
+           WRITE TM-REC
+           CLOSE TOPIC-MARKER.
+
+       TOPIC-DICT-INIT.
+      *> ＠ SELECT-TOPIC内での読み込み処理です
+      *> ---------------------------------------------------------
+      *> - お題用の単語辞書を読み込む
+      *> ---------------------------------------------------------
+           MOVE 0 TO WS-DICT-CNT
+           INITIALIZE WORD-DICT-TBL
+           MOVE LOW-VALUE TO EOF-FLG
+           OPEN INPUT TOPIC-DICT
+           PERFORM UNTIL EOF
+             READ TOPIC-DICT
+               AT END SET EOF TO TRUE
+               NOT AT END
+                 IF WS-DICT-CNT >= TOPIC-DICT-MAX THEN
+                   DISPLAY "!! 単語辞書が" WITH NO ADVANCING
+                   DISPLAY TOPIC-DICT-MAX WITH NO ADVANCING
+                   DISPLAY "語を超えたため" WITH NO ADVANCING
+                   DISPLAY "それ以降は読み込みません。"
+                   SET EOF TO TRUE
+                 ELSE
+                   ADD 1 TO WS-DICT-CNT
+                   MOVE DICT-REC TO DICT-WORD(WS-DICT-CNT)
+                   PERFORM NORMALIZE-DICT-WORD
+                 END-IF
+             END-READ
+           END-PERFORM
+           CLOSE TOPIC-DICT.
+
+       NORMALIZE-DICT-WORD.
+      *> ---------------------------------------------------------
+      *> - 辞書から読み込んだ単語も、IN-STRと同じく
+      *> -   カタカナをひらがなに正規化しておく
+      *> -   (CHECK-TOPICはNORMALIZE-KATAKANA済みのIN-STRと
+      *> -    比較するため、辞書側も揃えないと一致しない)
+      *> ---------------------------------------------------------
+           INSPECT DICT-WORD(WS-DICT-CNT) REPLACING
+               ALL "ア" BY "あ"  ALL "イ" BY "い"
+               ALL "ウ" BY "う"  ALL "エ" BY "え"
+               ALL "オ" BY "お"
+               ALL "カ" BY "か"  ALL "キ" BY "き"
+               ALL "ク" BY "く"  ALL "ケ" BY "け"
+               ALL "コ" BY "こ"
+               ALL "サ" BY "さ"  ALL "シ" BY "し"
+               ALL "ス" BY "す"  ALL "セ" BY "せ"
+               ALL "ソ" BY "そ"
+               ALL "タ" BY "た"  ALL "チ" BY "ち"
+               ALL "ツ" BY "つ"  ALL "テ" BY "て"
+               ALL "ト" BY "と"
+               ALL "ナ" BY "な"  ALL "ニ" BY "に"
+               ALL "ヌ" BY "ぬ"  ALL "ネ" BY "ね"
+               ALL "ノ" BY "の"
+               ALL "ハ" BY "は"  ALL "ヒ" BY "ひ"
+               ALL "フ" BY "ふ"  ALL "ヘ" BY "へ"
+               ALL "ホ" BY "ほ"
+               ALL "マ" BY "ま"  ALL "ミ" BY "み"
+               ALL "ム" BY "む"  ALL "メ" BY "め"
+               ALL "モ" BY "も"
+               ALL "ヤ" BY "や"  ALL "ユ" BY "ゆ"
+               ALL "ヨ" BY "よ"
+               ALL "ラ" BY "ら"  ALL "リ" BY "り"
+               ALL "ル" BY "る"  ALL "レ" BY "れ"
+               ALL "ロ" BY "ろ"
+               ALL "ワ" BY "わ"  ALL "ヲ" BY "を"
+               ALL "ン" BY "ん"
+               ALL "ガ" BY "が"  ALL "ギ" BY "ぎ"
+               ALL "グ" BY "ぐ"  ALL "ゲ" BY "げ"
+               ALL "ゴ" BY "ご"
+               ALL "ザ" BY "ざ"  ALL "ジ" BY "じ"
+               ALL "ズ" BY "ず"  ALL "ゼ" BY "ぜ"
+               ALL "ゾ" BY "ぞ"
+               ALL "ダ" BY "だ"  ALL "ヂ" BY "ぢ"
+               ALL "ヅ" BY "づ"  ALL "デ" BY "で"
+               ALL "ド" BY "ど"
+               ALL "バ" BY "ば"  ALL "ビ" BY "び"
+               ALL "ブ" BY "ぶ"  ALL "ベ" BY "べ"
+               ALL "ボ" BY "ぼ"
+               ALL "パ" BY "ぱ"  ALL "ピ" BY "ぴ"
+               ALL "プ" BY "ぷ"  ALL "ペ" BY "ぺ"
+               ALL "ポ" BY "ぽ"
+               ALL "ァ" BY "ぁ"  ALL "ィ" BY "ぃ"
+               ALL "ゥ" BY "ぅ"  ALL "ェ" BY "ぇ"
+               ALL "ォ" BY "ぉ"
+               ALL "ッ" BY "っ"
+               ALL "ャ" BY "ゃ"  ALL "ュ" BY "ゅ"
+               ALL "ョ" BY "ょ"
+               ALL "ヴ" BY "ゔ".
+
        INPUT-WORD.
            PERFORM DSP-WORD
-           ACCEPT IN-STR.
-       
+           ACCEPT IN-STR
+           PERFORM NORMALIZE-KATAKANA.
+
+       NORMALIZE-KATAKANA.
+      *> ---------------------------------------------------------
+      *> - 全角カタカナをひらがなに正規化する
+      *> -   (ALLOW-TBLはひらがなしか許可していないため、
+      *> -    カタカナ語もそのまま入力できるようにする)
+      *> ---------------------------------------------------------
+           INSPECT IN-STR REPLACING
+               ALL "ア" BY "あ"  ALL "イ" BY "い"
+               ALL "ウ" BY "う"  ALL "エ" BY "え"
+               ALL "オ" BY "お"
+               ALL "カ" BY "か"  ALL "キ" BY "き"
+               ALL "ク" BY "く"  ALL "ケ" BY "け"
+               ALL "コ" BY "こ"
+               ALL "サ" BY "さ"  ALL "シ" BY "し"
+               ALL "ス" BY "す"  ALL "セ" BY "せ"
+               ALL "ソ" BY "そ"
+               ALL "タ" BY "た"  ALL "チ" BY "ち"
+               ALL "ツ" BY "つ"  ALL "テ" BY "て"
+               ALL "ト" BY "と"
+               ALL "ナ" BY "な"  ALL "ニ" BY "に"
+               ALL "ヌ" BY "ぬ"  ALL "ネ" BY "ね"
+               ALL "ノ" BY "の"
+               ALL "ハ" BY "は"  ALL "ヒ" BY "ひ"
+               ALL "フ" BY "ふ"  ALL "ヘ" BY "へ"
+               ALL "ホ" BY "ほ"
+               ALL "マ" BY "ま"  ALL "ミ" BY "み"
+               ALL "ム" BY "む"  ALL "メ" BY "め"
+               ALL "モ" BY "も"
+               ALL "ヤ" BY "や"  ALL "ユ" BY "ゆ"
+               ALL "ヨ" BY "よ"
+               ALL "ラ" BY "ら"  ALL "リ" BY "り"
+               ALL "ル" BY "る"  ALL "レ" BY "れ"
+               ALL "ロ" BY "ろ"
+               ALL "ワ" BY "わ"  ALL "ヲ" BY "を"
+               ALL "ン" BY "ん"
+               ALL "ガ" BY "が"  ALL "ギ" BY "ぎ"
+               ALL "グ" BY "ぐ"  ALL "ゲ" BY "げ"
+               ALL "ゴ" BY "ご"
+               ALL "ザ" BY "ざ"  ALL "ジ" BY "じ"
+               ALL "ズ" BY "ず"  ALL "ゼ" BY "ぜ"
+               ALL "ゾ" BY "ぞ"
+               ALL "ダ" BY "だ"  ALL "ヂ" BY "ぢ"
+               ALL "ヅ" BY "づ"  ALL "デ" BY "で"
+               ALL "ド" BY "ど"
+               ALL "バ" BY "ば"  ALL "ビ" BY "び"
+               ALL "ブ" BY "ぶ"  ALL "ベ" BY "べ"
+               ALL "ボ" BY "ぼ"
+               ALL "パ" BY "ぱ"  ALL "ピ" BY "ぴ"
+               ALL "プ" BY "ぷ"  ALL "ペ" BY "ぺ"
+               ALL "ポ" BY "ぽ"
+               ALL "ァ" BY "ぁ"  ALL "ィ" BY "ぃ"
+               ALL "ゥ" BY "ぅ"  ALL "ェ" BY "ぇ"
+               ALL "ォ" BY "ぉ"
+               ALL "ッ" BY "っ"
+               ALL "ャ" BY "ゃ"  ALL "ュ" BY "ゅ"
+               ALL "ョ" BY "ょ"
+               ALL "ヴ" BY "ゔ".
+
        CHECK-WORD.
            MOVE LOW-VALUE TO ERR-FLG *> フラグ初期化
            
@@ -121,35 +649,46 @@
            PERFORM CHECK-INVALID-CHAR
            
            IF W-NUM NOT = 1 THEN
-             PERFORM CHECK-START-WITH *> 二回目以降の入力の場合のみ
+      *      二回目以降の入力の場合のみ
+             PERFORM CHECK-START-WITH
            END-IF
            
            PERFORM CHECK-END-WITH
-           PERFORM CHECK-CONTAINS.
+           PERFORM CHECK-CONTAINS
+           IF NOT ERR THEN
+             PERFORM CHECK-TOPIC
+           END-IF.
        
        CHECK-INVALID-CHAR.
        *> ＠ CHECK-WORD内でのチェック処理の一部です
-       *> ---------------------------------------------------------
-       *> - 入力された文字に、使用できない文字が含まれていないか  -
-       *> -   ※ ひらがなと一部の記号以外は使用できない           -
-       *> ---------------------------------------------------------
+       *> ------------------------------------------------------
+       *> - 入力された文字に、使用できない文字が
+       *> -   含まれていないか
+       *> -   ※ ひらがなと一部の記号以外は
+       *> -      使用できない
+       *> ------------------------------------------------------
            PERFORM VARYING Q FROM 1 BY 1 UNTIL D(Q) = SPACE
              SET PA TO 1
              SEARCH A
+      *>       まだBに使用できる文字として
+      *>       格納されている可能性があるため、
+      *>       すぐにはエラーを表示しない
               AT END
-             *> まだBに使用できる文字として格納されている可能性があるため、すぐにはエラーを表示しない
                SET ERR TO TRUE
               WHEN A(PA) = D(Q)
                CONTINUE
              END-SEARCH
-             
+
              IF ERR THEN
-               MOVE LOW-VALUE TO ERR-FLG *> まだエラーではない可能性があるため
+      *>         まだエラーではない可能性があるため
+               MOVE LOW-VALUE TO ERR-FLG
                SET PB TO 1
                SEARCH B
                 AT END
                  SET ERR TO TRUE
-                 DISPLAY "!! 「" D(Q) "」は使用できない文字らしいです"
+                 DISPLAY "!! 「" D(Q) "」は使用できない文字"
+                     WITH NO ADVANCING
+                 DISPLAY "らしいです"
                  EXIT PERFORM
                 WHEN B(PB) = D(Q)
                  CONTINUE
@@ -160,76 +699,116 @@
        CHECK-START-WITH.
        *> ＠ CHECK-WORD内でのチェック処理の一部です
        *> ------------------------------------------------------------
-       *> - 入力された単語が、前の単語の最後の文字から始まっているか -
+       *> - 入力された単語が、
+       *> -   前の単語の最後の文字から始まっているか
        *> ------------------------------------------------------------
            PERFORM FIND-CHAR
            IF C(P) NOT = D(1) THEN
              SET ERR TO TRUE
-             DISPLAY "!! 「" C(P) "」から始まる単語を入力してください"
+             DISPLAY "!! 「" C(P) "」から" WITH NO ADVANCING
+             DISPLAY "始まる単語を入力してください"
            END-IF.
        
        CHECK-END-WITH.
        *> ＠ CHECK-WORD内でのチェック処理の一部です
        *> ---------------------------------------------------------
-       *> -       入力された単語が「ん」で終わっていないか        -
+       *> -       入力された単語が「ん」で
+       *> -       終わっていないか
        *> ---------------------------------------------------------
            PERFORM FIND-CHAR2
            IF D(Q) = "ん" THEN
              SET ERR TO TRUE
-             DISPLAY "!! 入力された単語が「ん」で終わっています"
+             DISPLAY "!! 入力された単語が" WITH NO ADVANCING
+             DISPLAY "「ん」で終わっています"
            END-IF.
        
        CHECK-CONTAINS.
        *> ＠ CHECK-WORD内でのチェック処理の一部です
        *> ---------------------------------------------------------
-       *> -        入力された単語がすでに使われていないか         -
+       *> -        入力された単語が
+       *> -        すでに使われていないか
        *> ---------------------------------------------------------
            SET I TO 1
            SEARCH L
             AT END CONTINUE
-            WHEN L-WORD(I) = SPACE  CONTINUE  *> SPACE以降にはデータが無い
+      *>     SPACE以降にはデータが無い
+            WHEN L-WORD(I) = SPACE  CONTINUE
             WHEN L-WORD(I) = IN-STR
              SET ERR TO TRUE
-             DISPLAY "!! その単語はもう使われているらしいですよ"
+             DISPLAY "!! その単語はもう" WITH NO ADVANCING
+             DISPLAY "使われているらしいですよ"
            END-SEARCH.
        
+       CHECK-TOPIC.
+       *> ＠ CHECK-WORD内でのチェック処理の一部です
+       *> ------------------------------------------------------------
+       *> - お題(テーマ)に応じて、単語辞書との
+       *> -   突き合わせを行う
+       *> -   (通常テーマでは何もしない)
+       *> ------------------------------------------------------------
+           IF TOPIC-NORMAL THEN
+             EXIT PARAGRAPH
+           END-IF
+
+           SET DW TO 1
+           SEARCH DICT-WORD
+            AT END
+             IF TOPIC-FOOD THEN
+               SET ERR TO TRUE
+               DISPLAY "!! たべもの以外の" WITH NO ADVANCING
+               DISPLAY "単語のようです"
+             END-IF
+            WHEN DICT-WORD(DW) = IN-STR
+             IF TOPIC-NOPROPER THEN
+               SET ERR TO TRUE
+               DISPLAY "!! 固有名詞は" WITH NO ADVANCING
+               DISPLAY "使用できません"
+             END-IF
+           END-SEARCH.
+
        FIND-CHAR.
        *> =========================================================
-       *> =          STR-TMP内の最後の文字の位置を探す            =
+       *> =          STR-TMP内の最後の文字の位置を探す
        *> =========================================================
            PERFORM VARYING P FROM 1 BY 1 UNTIL C(P) = SPACE
              CONTINUE
            END-PERFORM
            SET P DOWN BY 1
-           
-         *> 最後の文字が「ー」「。」「、」などであれば巻き戻す
+
+         *> 最後の文字が「ー」「。」「、」などで
+         *>   あれば巻き戻す
            PERFORM VARYING P FROM P BY -1 UNTIL P = 0
              SET PB TO 1
              SEARCH B
+      *>       巻き戻す文字がなければループを抜ける
               AT END
-               EXIT PERFORM            *> 巻き戻す文字がなければループを抜ける
+               EXIT PERFORM
+      *>       こっちは何もしないでループを続ける
               WHEN B(PB) = C(P)
-               CONTINUE                *> こっちは何もしないでループを続ける
+               CONTINUE
              END-SEARCH
            END-PERFORM.
-       
+
        FIND-CHAR2.
        *> =========================================================
-       *> =         STR-TMP2内の最後の文字の位置を探す            =
+       *> =         STR-TMP2内の最後の文字の位置を探す
        *> =========================================================
            PERFORM VARYING Q FROM 1 BY 1 UNTIL D(Q) = SPACE
              CONTINUE
            END-PERFORM
            SET Q DOWN BY 1
-           
-         *> 最後の文字が「ー」「。」「、」などであれば巻き戻す
+
+         *> 最後の文字が「ー」「。」「、」などで
+         *>   あれば巻き戻す
            PERFORM VARYING Q FROM Q BY -1 UNTIL Q = 0
              SET PB TO 1
              SEARCH B
+      *>       巻き戻す文字がなければループを抜ける
               AT END
-               EXIT PERFORM            *> 巻き戻す文字がなければループを抜ける
+               EXIT PERFORM
+      *>       こっちは何もしないでループを続ける
               WHEN B(PB) = D(Q)
-               CONTINUE                *> こっちは何もしないでループを続ける
+               CONTINUE
              END-SEARCH
            END-PERFORM.
        
@@ -253,45 +832,379 @@
              END-PERFORM
              
              SUBTRACT 1 FROM W-NUM
-             DISPLAY "ここまで " W-NUM " 個の単語が入力されました。"
+             DISPLAY "ここまで " W-NUM " 個の" WITH NO ADVANCING
+             DISPLAY "単語が入力されました。"
              ADD 1 TO W-NUM
-             
+
              MOVE L-WORD(W-NUM - 1) TO STR-TMP
              PERFORM FIND-CHAR
              DISPLAY SPACE
-             DISPLAY "「" C(P) "」から始まる単語を入力してください。"
+             DISPLAY "「" C(P) "」から" WITH NO ADVANCING
+             DISPLAY "始まる単語を入力してください。"
            END-IF.
        
+       UNDO-WORD.
+      *> ---------------------------------------------------------
+      *> - 直前に自分が書き込んだ単語を
+      *> -   S-FILEから削除する
+      *> - 誰かが後から書き込んでいた場合は
+      *>   取り消せない
+      *> ---------------------------------------------------------
+           OPEN INPUT S-FILE
+           PERFORM F-READ
+           CLOSE S-FILE
+
+           IF W-NUM = 1 THEN
+             DISPLAY "!! まだ取り消せる" WITH NO ADVANCING
+             DISPLAY "単語がありません。"
+             EXIT PARAGRAPH
+           END-IF
+
+           IF L-NAME(W-NUM - 1) NOT = MY-NAME THEN
+             DISPLAY "!! 直前の単語は" WITH NO ADVANCING
+             DISPLAY "あなたが入力したもの" WITH NO ADVANCING
+             DISPLAY "ではないので取り消せません。"
+             EXIT PARAGRAPH
+           END-IF
+
+           OPEN I-O S-FILE
+      *>     SUBTRACTする前のW-NUMは、次に書き込まれる
+      *>     はずだった位置。DELETEの直前にもう一度
+      *>     そこを読み直し、F-READ後に誰かが
+      *>     書き込んでいないか確認する
+           READ S-FILE
+             INVALID KEY CONTINUE
+             NOT INVALID KEY
+               DISPLAY "!! 誰かが先に" WITH NO ADVANCING
+               DISPLAY "書き込んでしまった" WITH NO ADVANCING
+               DISPLAY "ため取り消せませんでした。"
+               CLOSE S-FILE
+               EXIT PARAGRAPH
+           END-READ
+
+           SUBTRACT 1 FROM W-NUM
+           DELETE S-FILE
+             INVALID KEY
+               DISPLAY "!! 誰かが先に" WITH NO ADVANCING
+               DISPLAY "書き込んでしまった" WITH NO ADVANCING
+               DISPLAY "ため取り消せませんでした。"
+               ADD 1 TO W-NUM
+             NOT INVALID KEY
+               DISPLAY "「" L-WORD(W-NUM) "」を" WITH NO ADVANCING
+               DISPLAY "取り消しました。"
+               PERFORM UNDO-PLAYER-STATS
+               MOVE SPACE TO L-WORD(W-NUM)
+               MOVE SPACE TO L-NAME(W-NUM)
+           END-DELETE
+           CLOSE S-FILE.
+
+       UNDO-PLAYER-STATS.
+      *> ＠ UNDO-WORD内での処理です
+      *> ---------------------------------------------------------
+      *> - 取り消した単語の分だけ、UPDATE-PLAYER-STATSで
+      *> -   加算した成績(合計単語数・最長記録)を
+      *> -   元に戻す
+      *> ---------------------------------------------------------
+           SET PMX TO 1
+           SEARCH PM
+             AT END CONTINUE
+             WHEN PM-NAME(PMX) = MY-NAME
+               IF PM-TOTAL-WORDS(PMX) > 0 THEN
+                 SUBTRACT 1 FROM PM-TOTAL-WORDS(PMX)
+               END-IF
+
+               MOVE 0 TO WK-LEN
+               INSPECT L-WORD(W-NUM) TALLYING WK-LEN
+                 FOR CHARACTERS BEFORE INITIAL SPACE
+               IF WK-LEN = PM-LONGEST-LEN(PMX)
+                  AND L-WORD(W-NUM) = PM-LONGEST-WORD(PMX) THEN
+      *>           取り消した単語がそのプレイヤーの
+      *>           最長記録そのものだった場合のみ、
+      *>           残りの履歴から最長記録を再計算する
+                 MOVE 0     TO PM-LONGEST-LEN(PMX)
+                 MOVE SPACE TO PM-LONGEST-WORD(PMX)
+                 PERFORM VARYING I FROM 1 BY 1 UNTIL I > W-NUM - 1
+                   IF L-NAME(I) = MY-NAME THEN
+                     MOVE 0 TO WK-LEN
+                     INSPECT L-WORD(I) TALLYING WK-LEN
+                       FOR CHARACTERS BEFORE INITIAL SPACE
+                     IF WK-LEN > PM-LONGEST-LEN(PMX) THEN
+                       MOVE L-WORD(I) TO PM-LONGEST-WORD(PMX)
+                       MOVE WK-LEN    TO PM-LONGEST-LEN(PMX)
+                     END-IF
+                   END-IF
+                 END-PERFORM
+               END-IF
+               PERFORM PLAYER-SAVE
+           END-SEARCH.
+
+       RESET-GAME.
+      *> ---------------------------------------------------------
+      *> - それまでのS-FILEの内容を
+      *> -   日時つきの退避ファイルへ書き出したうえで
+      *> - S-FILEを空にし、W-NUMを1から
+      *>   やり直せるようにする
+      *> ---------------------------------------------------------
+           OPEN INPUT S-FILE
+           PERFORM F-READ
+           CLOSE S-FILE
+
+           IF W-NUM = 1 THEN
+             DISPLAY "!! まだ記録がないため" WITH NO ADVANCING
+             DISPLAY "新規ゲームは不要です。"
+             EXIT PARAGRAPH
+           END-IF
+
+           PERFORM BUILD-ARCHIVE-NAME
+
+           OPEN OUTPUT ARCHIVE-FILE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I = W-NUM
+             MOVE L-WORD(I) TO ARCH-WORD
+             MOVE L-NAME(I) TO ARCH-NAME
+             WRITE ARCH-REC
+           END-PERFORM
+           CLOSE ARCHIVE-FILE
+
+      *>     退避ファイルへの書き出し中に誰かが
+      *>     書き込んでいないか、切り詰める直前に
+      *>     もう一度確認する
+           OPEN I-O S-FILE
+           READ S-FILE
+             INVALID KEY CONTINUE
+             NOT INVALID KEY
+               DISPLAY "!! 退避中に誰かが" WITH NO ADVANCING
+               DISPLAY "書き込んだため" WITH NO ADVANCING
+               DISPLAY "新規ゲームを中止しました。"
+               DISPLAY "もう一度お試しください。"
+               CLOSE S-FILE
+               EXIT PARAGRAPH
+           END-READ
+           CLOSE S-FILE
+
+           OPEN OUTPUT S-FILE
+           CLOSE S-FILE
+
+      *>     お題も新規ゲームごとに選び直せるよう、
+      *>     共有マーカーを空にしてから聞き直す
+           OPEN OUTPUT TOPIC-MARKER
+           CLOSE TOPIC-MARKER
+
+           INITIALIZE LOG-TBL
+           MOVE 1 TO W-NUM
+
+           DISPLAY "*** 新規ゲームを開始しました ***"
+           DISPLAY "これまでの記録は" WITH NO ADVANCING
+           DISPLAY WS-ARCHIVE-PATH WITH NO ADVANCING
+           DISPLAY "に保存しました。"
+
+           PERFORM SELECT-TOPIC.
+
+       BUILD-ARCHIVE-NAME.
+      *> ---------------------------------------------------------
+      *> - 現在の日時から退避ファイル名を組み立てる
+      *> ---------------------------------------------------------
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TIME FROM TIME
+           STRING "G:\COBOL\SHIRITORI_" DELIMITED BY SIZE
+                  WS-DATE            DELIMITED BY SIZE
+                  "_"                DELIMITED BY SIZE
+                  WS-TIME(1:6)       DELIMITED BY SIZE
+                  ".TXT"             DELIMITED BY SIZE
+             INTO WS-ARCHIVE-PATH.
+
+       DUMP-HISTORY.
+      *> ---------------------------------------------------------
+      *> - これまでに入力された単語をすべて
+      *> -   印刷用のファイルへ書き出す
+      *> -   (DSP-WORDでは直近5つしか見えないため)
+      *> ---------------------------------------------------------
+           OPEN INPUT S-FILE
+           PERFORM F-READ
+           CLOSE S-FILE
+
+           IF W-NUM = 1 THEN
+             DISPLAY "!! まだ記録がありません。"
+             EXIT PARAGRAPH
+           END-IF
+
+           PERFORM BUILD-HISTORY-NAME
+
+           OPEN OUTPUT ARCHIVE-FILE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I = W-NUM
+             MOVE L-WORD(I) TO ARCH-WORD
+             MOVE L-NAME(I) TO ARCH-NAME
+             WRITE ARCH-REC
+           END-PERFORM
+           CLOSE ARCHIVE-FILE
+
+           DISPLAY "*** 一覧を出力しました ***"
+           DISPLAY WS-ARCHIVE-PATH.
+
+       BUILD-HISTORY-NAME.
+      *> ＠ DUMP-HISTORY内での処理です
+      *> ---------------------------------------------------------
+      *> - 一覧出力ファイル名を組み立てる
+      *> ---------------------------------------------------------
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TIME FROM TIME
+           STRING "G:\COBOL\SHIRITORI_ALL_" DELIMITED BY SIZE
+                  WS-DATE            DELIMITED BY SIZE
+                  "_"                DELIMITED BY SIZE
+                  WS-TIME(1:6)       DELIMITED BY SIZE
+                  ".TXT"             DELIMITED BY SIZE
+             INTO WS-ARCHIVE-PATH.
+
+       END-SUMMARY.
+      *> ---------------------------------------------------------
+      *> - ゲーム終了時に、合計単語数・参加人数・
+      *> -   最長の単語・開始/終了日時を表示する
+      *> ---------------------------------------------------------
+           OPEN INPUT S-FILE
+           PERFORM F-READ
+           CLOSE S-FILE
+
+           ACCEPT WS-END-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-END-TIME FROM TIME
+
+           DISPLAY SPACE
+           DISPLAY "*** しりとり 終了報告 ***"
+
+           IF W-NUM = 1 THEN
+             DISPLAY "まだ単語が入力されていません。"
+           ELSE
+             PERFORM CALC-SUMMARY
+             DISPLAY "合計単語数 : " WS-TOTAL-WORDS "語"
+             DISPLAY "参加人数   : " WS-PLAYER-CNT "人"
+             DISPLAY "最長の単語 : 「" WS-LONGEST "」"
+           END-IF
+
+           DISPLAY "開始日時   : " WS-START-DATE "_"
+               WS-START-TIME(1:6)
+           DISPLAY "終了日時   : " WS-END-DATE "_"
+               WS-END-TIME(1:6).
+
+       CALC-SUMMARY.
+      *> ＠ END-SUMMARY内での集計処理です
+      *> ---------------------------------------------------------
+      *> - L-NAMEの異なり数と、L-WORDの中で
+      *> -   一番長い単語を求める
+      *> ---------------------------------------------------------
+           COMPUTE WS-TOTAL-WORDS = W-NUM - 1
+           MOVE 0 TO WS-PLAYER-CNT
+           MOVE SPACE TO WS-LONGEST
+           MOVE 0 TO WS-LONGEST-LEN
+           INITIALIZE NAME-TBL
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I = W-NUM
+             SET M TO 1
+             SEARCH NM
+               AT END
+                 IF WS-PLAYER-CNT < NAME-TBL-MAX THEN
+                   ADD 1 TO WS-PLAYER-CNT
+                   SET M TO WS-PLAYER-CNT
+                   MOVE L-NAME(I) TO NM(M)
+                 ELSE
+                   IF WS-NAME-TBL-FULL-WARNED = "N" THEN
+                     DISPLAY "!! 参加人数が"
+                         WITH NO ADVANCING
+                     DISPLAY NAME-TBL-MAX
+                         WITH NO ADVANCING
+                     DISPLAY "人の上限に達したため"
+                         WITH NO ADVANCING
+                     DISPLAY "これ以上は数えません。"
+                     MOVE "Y" TO WS-NAME-TBL-FULL-WARNED
+                   END-IF
+                 END-IF
+               WHEN NM(M) = L-NAME(I)
+                 CONTINUE
+             END-SEARCH
+
+             MOVE 0 TO WK-LEN
+             INSPECT L-WORD(I) TALLYING WK-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+             IF WK-LEN > WS-LONGEST-LEN THEN
+               MOVE L-WORD(I) TO WS-LONGEST
+               MOVE WK-LEN    TO WS-LONGEST-LEN
+             END-IF
+           END-PERFORM.
+
        F-READ.
-      *     前回読み込んだ場所から続きを読み込めば良いため、
-      *     MOVE 1 TO W-NUM は不要となる。
+      *     前回読み込んだ場所から続きを読み込めば
+      *     良いため、MOVE 1 TO W-NUM は不要となる。
            MOVE LOW-VALUE TO EOF-FLG
            PERFORM UNTIL EOF
              READ S-FILE
                INVALID KEY  SET EOF TO TRUE
                NOT INVALID KEY
-                 MOVE S-WORD TO L-WORD(W-NUM)
-                 MOVE S-NAME TO L-NAME(W-NUM)
-                 ADD 1 TO W-NUM
+                 IF W-NUM >= LOG-TBL-MAX THEN
+                   DISPLAY "!! 記録できる語数が"
+                       WITH NO ADVANCING
+                   DISPLAY LOG-TBL-MAX
+                       WITH NO ADVANCING
+                   DISPLAY "語の上限に達しているため"
+                       WITH NO ADVANCING
+                   DISPLAY "それ以降は読み込みません。"
+                   SET EOF TO TRUE
+                 ELSE
+                   MOVE S-WORD TO L-WORD(W-NUM)
+                   MOVE S-NAME TO L-NAME(W-NUM)
+                   ADD 1 TO W-NUM
+                 END-IF
              END-READ
            END-PERFORM.
        
+       F-WRITE-RETRY.
+      *> ---------------------------------------------------------
+      *> - WRITEが他の人と衝突した場合、最新の内容を
+      *> -   読み直してチェックし直したうえで、
+      *> -   規定回数まで自動的に書き込みを再試行する
+      *> ---------------------------------------------------------
+           MOVE 0 TO WS-RETRY-CNT
+           PERFORM F-WRITE
+           PERFORM UNTIL NOT ERR
+                     OR WS-RETRY-CNT >= WRITE-RETRY-MAX
+             ADD 1 TO WS-RETRY-CNT
+             DISPLAY "!! 衝突したため" WITH NO ADVANCING
+             DISPLAY "再試行しています" WITH NO ADVANCING
+             DISPLAY "(" WS-RETRY-CNT "/" WITH NO ADVANCING
+             DISPLAY WRITE-RETRY-MAX ")"
+
+             CLOSE S-FILE
+             OPEN INPUT S-FILE
+             PERFORM F-READ
+             CLOSE S-FILE
+             OPEN I-O S-FILE
+
+             PERFORM CHECK-WORD
+             IF ERR THEN
+               EXIT PERFORM
+             END-IF
+             PERFORM F-WRITE
+           END-PERFORM.
+
        F-WRITE.
            MOVE LOW-VALUE TO ERR-FLG
            SET I TO 1
            SEARCH L
-             AT END
-               MOVE IN-STR  TO S-WORD L-WORD(W-NUM)
-               MOVE MY-NAME TO S-NAME L-NAME(W-NUM)
-               WRITE S-REC
-                 INVALID KEY
-                   DISPLAY "!! 誰かが先に書き込んでしまったようです。"
-                   SET ERR TO TRUE
-                 NOT INVALID KEY
-                   ADD 1 TO W-NUM
-               END-WRITE
+             AT END CONTINUE
+      *>       SPACE以降にはデータが無い
+             WHEN L-WORD(I) = SPACE  CONTINUE
              WHEN L-WORD(I) = IN-STR
-               DISPLAY "!! その単語は既に使われています。"
+               DISPLAY "!! その単語は" WITH NO ADVANCING
+               DISPLAY "既に使われています。"
                SET ERR TO TRUE
-           END-SEARCH.
+           END-SEARCH
+
+           IF NOT ERR THEN
+             MOVE IN-STR  TO S-WORD L-WORD(W-NUM)
+             MOVE MY-NAME TO S-NAME L-NAME(W-NUM)
+             WRITE S-REC
+               INVALID KEY
+                 DISPLAY "!! 誰かが先に" WITH NO ADVANCING
+                 DISPLAY "書き込んでしまったようです。"
+                 SET ERR TO TRUE
+               NOT INVALID KEY
+                 ADD 1 TO W-NUM
+             END-WRITE
+           END-IF.
 
